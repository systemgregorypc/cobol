@@ -1,11 +1,76 @@
- * Prints predefined message	
+*> Prints predefined message
 	IDENTIFICATION DIVISION.
 	PROGRAM-ID. PreDefMsg.
 	AUTHOR. jose gregorio .
-	DATA DIVISION.	
+	DATA DIVISION.
 	WORKING-STORAGE SECTION.
-	01 PreDefMsg	PIC X(18) VALUE 'Â¡Hola de nuevo Mundo!'.
-	
+	COPY MSGCAT.
+	COPY CODEPAGE.
+	01 WS-LANG-CODE		PIC X(02) VALUE 'ES'.
+	01 WS-MSG-TYPE		PIC X(01) VALUE 'G'.
+	01 WS-MESSAGE-TEXT	PIC X(37).
+	01 WS-DEVICE-TYPE	PIC X(03) VALUE 'GRN'.
+	01 WS-DISPLAY-TEXT	PIC X(80).
+	01 WS-JOB-NAME		PIC X(08) VALUE 'PREDFMSG'.
+	01 WS-OPERATOR-ID	PIC X(08) VALUE 'OPER01'.
+	01 WS-OUTCOME		PIC X(08) VALUE 'SUCCESS'.
+	01 WS-COMMAND-LINE	PIC X(80).
+	LINKAGE SECTION.
+	01 LS-GREET-NAME	PIC X(30).
+	01 LS-GREET-LANG	PIC X(02).
+	01 LS-GREET-DEVICE	PIC X(03).
+
 	PROCEDURE DIVISION.
-	DISPLAY PreDefMsg.
-	STOP RUN.
+	MAIN-PARAGRAPH.
+*> A command-line language code (e.g. "EN") lets a new office pick up
+*> its own greeting without anyone recompiling this program; no
+*> argument keeps the original Spanish-default standalone behavior.
+		ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+		IF WS-COMMAND-LINE(1:2) NOT = SPACES
+			MOVE WS-COMMAND-LINE(1:2) TO WS-LANG-CODE
+		END-IF.
+		PERFORM LOOKUP-GREETING-MESSAGE.
+		MOVE WS-MESSAGE-TEXT TO WS-DISPLAY-TEXT.
+		CALL "CharConv" USING WS-DEVICE-TYPE WS-DISPLAY-TEXT.
+		DISPLAY WS-DISPLAY-TEXT.
+		CALL "AuditLog" USING WS-JOB-NAME WS-OPERATOR-ID WS-OUTCOME.
+		GOBACK.
+
+	LOOKUP-GREETING-MESSAGE.
+		MOVE 'SUCCESS' TO WS-OUTCOME.
+		SET MSG-CAT-IDX TO 1.
+		SEARCH MSG-CAT-ENTRY
+			AT END
+				MOVE SPACES TO WS-MESSAGE-TEXT
+				MOVE 'NOTFOUND' TO WS-OUTCOME
+			WHEN MC-LANG-CODE(MSG-CAT-IDX) = WS-LANG-CODE
+				AND MC-MSG-TYPE(MSG-CAT-IDX) = WS-MSG-TYPE
+				MOVE MC-MSG-TEXT(MSG-CAT-IDX) TO WS-MESSAGE-TEXT
+		END-SEARCH.
+
+*> Parameterized entry point used by MAINMENU (and any other caller)
+*> to greet a specific visitor by name, in a chosen language, on a
+*> chosen output device, without spawning a separate job step.
+	PREDFMSG-BY-NAME.
+	ENTRY "PreDefMsgByName" USING LS-GREET-NAME LS-GREET-LANG
+		LS-GREET-DEVICE.
+		MOVE 'P' TO WS-MSG-TYPE.
+		IF LS-GREET-LANG = SPACES
+			MOVE 'ES' TO WS-LANG-CODE
+		ELSE
+			MOVE LS-GREET-LANG TO WS-LANG-CODE
+		END-IF.
+		IF LS-GREET-DEVICE = SPACES
+			MOVE 'GRN' TO WS-DEVICE-TYPE
+		ELSE
+			MOVE LS-GREET-DEVICE TO WS-DEVICE-TYPE
+		END-IF.
+		PERFORM LOOKUP-GREETING-MESSAGE.
+		STRING WS-MESSAGE-TEXT DELIMITED BY SPACE
+			' ' DELIMITED BY SIZE
+			LS-GREET-NAME DELIMITED BY SIZE
+			INTO WS-DISPLAY-TEXT.
+		CALL "CharConv" USING WS-DEVICE-TYPE WS-DISPLAY-TEXT.
+		DISPLAY WS-DISPLAY-TEXT.
+		CALL "AuditLog" USING WS-JOB-NAME WS-OPERATOR-ID WS-OUTCOME.
+		GOBACK.
