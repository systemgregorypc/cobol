@@ -0,0 +1,28 @@
+*> Shared name-validation logic: a name is invalid if it is blank or
+*> contains a control character anywhere in the field. CALLed by
+*> UserInput.cbl (capturing new names) and UserMaint.cbl (correcting
+*> an existing one) so both paths reject the same bad input instead
+*> of each keeping their own copy of this check.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. NameValid.
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	01 WS-BYTE-IDX		PIC 9(02).
+	LINKAGE SECTION.
+	01 LS-NAME		PIC X(30).
+	01 LS-VALID-SW		PIC X(01).
+
+	PROCEDURE DIVISION USING LS-NAME LS-VALID-SW.
+	MAIN-PARAGRAPH.
+		MOVE 'Y' TO LS-VALID-SW.
+		IF LS-NAME = SPACES
+			MOVE 'N' TO LS-VALID-SW
+		ELSE
+			PERFORM VARYING WS-BYTE-IDX FROM 1 BY 1
+				UNTIL WS-BYTE-IDX > 30
+				IF LS-NAME(WS-BYTE-IDX:1) < SPACE
+					MOVE 'N' TO LS-VALID-SW
+				END-IF
+			END-PERFORM
+		END-IF.
+		GOBACK.
