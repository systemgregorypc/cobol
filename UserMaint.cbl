@@ -0,0 +1,184 @@
+*> Interactive maintenance transaction for USERMAST: an operator keys
+*> in a name to search for, reviews the matching record, and either
+*> corrects the name or deletes the record outright, instead of
+*> re-running UserInput and piling up duplicate records.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. UserMaint.
+	AUTHOR. jose gregorio .
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT USERMAST-FILE ASSIGN TO "USERMAST"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS UM-SEQ-KEY
+			ALTERNATE RECORD KEY IS UM-NAME WITH DUPLICATES
+			FILE STATUS IS WS-USERMAST-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD USERMAST-FILE.
+	COPY USERMASTR.
+	WORKING-STORAGE SECTION.
+	01 WS-USERMAST-STATUS	PIC X(02).
+	01 WS-SEARCH-NAME	PIC X(30).
+	01 WS-NEW-NAME		PIC X(30).
+	01 WS-ACTION		PIC X(01).
+	01 WS-QUIT-SW		PIC X(01) VALUE 'N'.
+		88 WS-QUIT			VALUE 'Y'.
+	01 WS-FOUND-SW		PIC X(01).
+		88 WS-RECORD-FOUND		VALUE 'Y'.
+	01 WS-NAME-VALID-SW	PIC X(01).
+		88 WS-NAME-VALID		VALUE 'Y'.
+	01 WS-DUP-COUNT		PIC 9(03).
+	01 WS-DUP-IDX		PIC 9(03).
+	01 WS-MORE-SW		PIC X(01).
+		88 WS-MORE-MATCHES		VALUE 'Y'.
+	01 WS-JOB-NAME		PIC X(08) VALUE 'USRMAINT'.
+	01 WS-OPERATOR-ID	PIC X(08) VALUE 'OPER01'.
+	01 WS-OUTCOME		PIC X(08).
+
+	PROCEDURE DIVISION.
+	MAIN-PARAGRAPH.
+		PERFORM OPEN-USERMAST-FILE.
+		PERFORM UNTIL WS-QUIT
+			PERFORM SEARCH-FOR-RECORD
+			IF WS-RECORD-FOUND
+				PERFORM STEP-THROUGH-MATCHES
+			ELSE
+				DISPLAY "No se encontro ningun registro con ese nombre."
+			END-IF
+			PERFORM ASK-CONTINUE
+		END-PERFORM.
+		CLOSE USERMAST-FILE.
+		STOP RUN.
+
+*> USERMAST may not exist yet if no visitor has ever been captured;
+*> same "35" create-then-reopen handling CkptCtl.cbl uses for RESTCTL,
+*> so OPEN I-O never fails into an unopened file that the later
+*> START/READ calls would otherwise run against.
+	OPEN-USERMAST-FILE.
+		OPEN I-O USERMAST-FILE.
+		IF WS-USERMAST-STATUS = "35"
+			OPEN OUTPUT USERMAST-FILE
+			CLOSE USERMAST-FILE
+			OPEN I-O USERMAST-FILE
+		END-IF.
+
+*> UM-NAME is an alternate key WITH DUPLICATES, so more than one
+*> visitor can share a search name. This counts how many records
+*> match before positioning on the first one, so STEP-THROUGH-MATCHES
+*> can tell the operator how many there are and walk through all of
+*> them instead of only ever exposing the first.
+	SEARCH-FOR-RECORD.
+		DISPLAY "Valor de busqueda (nombre):".
+		ACCEPT WS-SEARCH-NAME.
+		PERFORM COUNT-MATCHING-RECORDS.
+		IF WS-DUP-COUNT = 0
+			MOVE 'N' TO WS-FOUND-SW
+		ELSE
+			MOVE 1 TO WS-DUP-IDX
+			MOVE WS-SEARCH-NAME TO UM-NAME
+			START USERMAST-FILE KEY IS EQUAL TO UM-NAME
+				INVALID KEY MOVE 'N' TO WS-FOUND-SW
+				NOT INVALID KEY MOVE 'Y' TO WS-FOUND-SW
+			END-START
+			IF WS-RECORD-FOUND
+				READ USERMAST-FILE NEXT RECORD
+					AT END MOVE 'N' TO WS-FOUND-SW
+				END-READ
+			END-IF
+		END-IF.
+
+	COUNT-MATCHING-RECORDS.
+		MOVE 0 TO WS-DUP-COUNT.
+		MOVE WS-SEARCH-NAME TO UM-NAME.
+		MOVE 'Y' TO WS-MORE-SW.
+		START USERMAST-FILE KEY IS EQUAL TO UM-NAME
+			INVALID KEY MOVE 'N' TO WS-MORE-SW
+		END-START.
+		PERFORM UNTIL NOT WS-MORE-MATCHES
+			READ USERMAST-FILE NEXT RECORD
+				AT END MOVE 'N' TO WS-MORE-SW
+			END-READ
+			IF WS-MORE-MATCHES
+				IF UM-NAME = WS-SEARCH-NAME
+					ADD 1 TO WS-DUP-COUNT
+				ELSE
+					MOVE 'N' TO WS-MORE-SW
+				END-IF
+			END-IF
+		END-PERFORM.
+
+*> Walks the operator through every record sharing the search name,
+*> one at a time, instead of only ever exposing the first match.
+	STEP-THROUGH-MATCHES.
+		MOVE 'Y' TO WS-MORE-SW.
+		PERFORM UNTIL NOT WS-MORE-MATCHES
+			PERFORM MAINTAIN-RECORD
+			IF WS-DUP-IDX < WS-DUP-COUNT
+				DISPLAY "Ver el siguiente registro con el mismo "
+					"nombre? (S/N):"
+				ACCEPT WS-ACTION
+				MOVE FUNCTION UPPER-CASE(WS-ACTION) TO WS-ACTION
+				IF WS-ACTION = 'S'
+					ADD 1 TO WS-DUP-IDX
+					READ USERMAST-FILE NEXT RECORD
+						AT END MOVE 'N' TO WS-MORE-SW
+					END-READ
+				ELSE
+					MOVE 'N' TO WS-MORE-SW
+				END-IF
+			ELSE
+				MOVE 'N' TO WS-MORE-SW
+			END-IF
+		END-PERFORM.
+
+	MAINTAIN-RECORD.
+		DISPLAY "Registro " WS-DUP-IDX " de " WS-DUP-COUNT
+			" con ese nombre: " UM-NAME.
+		DISPLAY "(C)orregir  (D)eliminar  (N)ada:".
+		ACCEPT WS-ACTION.
+		MOVE FUNCTION UPPER-CASE(WS-ACTION) TO WS-ACTION.
+		EVALUATE WS-ACTION
+			WHEN 'C'
+				DISPLAY "Nuevo nombre:"
+				ACCEPT WS-NEW-NAME
+				CALL "NameValid" USING WS-NEW-NAME WS-NAME-VALID-SW
+				IF WS-NAME-VALID
+					MOVE WS-NEW-NAME TO UM-NAME
+					REWRITE USERMAST-RECORD
+					IF WS-USERMAST-STATUS = "00"
+						MOVE 'CORRECT' TO WS-OUTCOME
+					ELSE
+						DISPLAY "Error al corregir registro, status "
+							WS-USERMAST-STATUS
+						MOVE 'RWFAIL' TO WS-OUTCOME
+					END-IF
+				ELSE
+					DISPLAY "Nombre invalido, correccion cancelada."
+					MOVE 'REJECT' TO WS-OUTCOME
+				END-IF
+				CALL "AuditLog" USING WS-JOB-NAME WS-OPERATOR-ID
+					WS-OUTCOME
+			WHEN 'D'
+				DELETE USERMAST-FILE RECORD
+				IF WS-USERMAST-STATUS = "00"
+					MOVE 'DELETE' TO WS-OUTCOME
+				ELSE
+					DISPLAY "Error al eliminar registro, status "
+						WS-USERMAST-STATUS
+					MOVE 'DELFAIL' TO WS-OUTCOME
+				END-IF
+				CALL "AuditLog" USING WS-JOB-NAME WS-OPERATOR-ID
+					WS-OUTCOME
+			WHEN OTHER
+				CONTINUE
+		END-EVALUATE.
+
+	ASK-CONTINUE.
+		DISPLAY "Otra busqueda? (S/N):".
+		ACCEPT WS-ACTION.
+		MOVE FUNCTION UPPER-CASE(WS-ACTION) TO WS-ACTION.
+		IF WS-ACTION = 'N'
+			SET WS-QUIT TO TRUE
+		END-IF.
