@@ -1,12 +1,151 @@
  IDENTIFICATION DIVISION.
        PROGRAM-ID. UserInput.
 	AUTHOR. Jose grgorio hernandez calderon
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT USERMAST-FILE ASSIGN TO "USERMAST"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS UM-SEQ-KEY
+			ALTERNATE RECORD KEY IS UM-NAME WITH DUPLICATES
+			FILE STATUS IS WS-USERMAST-STATUS.
+		SELECT UPSTREAM-NAMES-FILE ASSIGN TO "UPSTREAM-NAMES"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-UPSTREAM-STATUS.
 	DATA DIVISION.
+	FILE SECTION.
+	FD USERMAST-FILE.
+	COPY USERMASTR.
+	FD UPSTREAM-NAMES-FILE.
+	COPY UPSTRMR.
 	WORKING-STORAGE SECTION.
+	COPY CODEPAGE.
 	01 UserName.
 		02 Name	PIC X(10).
+	01 WS-USERMAST-STATUS	PIC X(02).
+	01 WS-UPSTREAM-STATUS	PIC X(02).
+	01 WS-UPSTREAM-EOF-SW	PIC X(01) VALUE 'N'.
+		88 WS-UPSTREAM-EOF		VALUE 'Y'.
+	01 WS-SEQ-NO		PIC 9(05) VALUE 1.
+	01 WS-CANDIDATE-NAME	PIC X(30).
+	01 WS-NAME-VALID-SW	PIC X(01) VALUE 'N'.
+		88 WS-NAME-VALID		VALUE 'Y'.
+		88 WS-NAME-INVALID		VALUE 'N'.
+	01 WS-DEVICE-TYPE	PIC X(03) VALUE 'GRN'.
+	01 WS-PROMPT-TEXT	PIC X(80).
+	01 WS-GREETING-TEXT	PIC X(80).
+	01 WS-JOB-NAME		PIC X(08) VALUE 'USERINPT'.
+	01 WS-OPERATOR-ID	PIC X(08) VALUE 'OPER01'.
+	01 WS-OUTCOME		PIC X(08) VALUE 'SUCCESS'.
+	01 WS-COMMAND-LINE	PIC X(80).
+	01 WS-RUN-MODE		PIC X(05) VALUE 'INTER'.
+		88 WS-BATCH-MODE		VALUE 'BATCH'.
+	LINKAGE SECTION.
+	01 LS-CAPTURED-NAME	PIC X(30).
 	PROCEDURE DIVISION.
-	DISPLAY "¿Cómo te llamas?".
-	ACCEPT UserName.
-	DISPLAY "Encantado de conocerte" SPACE Name.
-	STOP RUN. 
+	MAIN-PARAGRAPH.
+		ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+		IF WS-COMMAND-LINE(1:5) = 'BATCH'
+			SET WS-BATCH-MODE TO TRUE
+		END-IF.
+		IF WS-BATCH-MODE
+			PERFORM BATCH-PROCESS-UPSTREAM-NAMES
+		ELSE
+			PERFORM CAPTURE-AND-STORE-NAME
+		END-IF.
+		GOBACK.
+
+*> Parameterized entry point used by MAINMENU to capture a visitor's
+*> name and hand it back for the follow-on personalized greeting, in
+*> the same continuous run instead of two unrelated executions. This
+*> only captures and persists the name - it must not DISPLAY its own
+*> greeting, since the caller runs PreDefMsgByName right after it to
+*> greet the visitor in their own chosen language.
+	USERINPUT-CAPTURED.
+	ENTRY "UserInputCaptured" USING LS-CAPTURED-NAME.
+		PERFORM GET-VALID-USER-NAME.
+		PERFORM STORE-CAPTURED-NAME.
+		MOVE WS-CANDIDATE-NAME TO LS-CAPTURED-NAME.
+		GOBACK.
+
+	CAPTURE-AND-STORE-NAME.
+		PERFORM GET-VALID-USER-NAME.
+		PERFORM BUILD-GREETING-AND-STORE.
+
+*> Batch mode: pre-loaded event roster, one name per line, read from
+*> UPSTREAM-NAMES instead of an operator sitting at a terminal. Each
+*> valid line produces one greeting/USERMAST record, same as the
+*> interactive path.
+	BATCH-PROCESS-UPSTREAM-NAMES.
+		OPEN INPUT UPSTREAM-NAMES-FILE.
+		IF WS-UPSTREAM-STATUS = "35"
+			DISPLAY "UPSTREAM-NAMES no encontrado."
+			MOVE 'NOFILE' TO WS-OUTCOME
+			CALL "AuditLog" USING WS-JOB-NAME WS-OPERATOR-ID WS-OUTCOME
+		ELSE
+			PERFORM READ-UPSTREAM-NAME-RECORD
+			PERFORM UNTIL WS-UPSTREAM-EOF
+				MOVE UN-NAME TO WS-CANDIDATE-NAME
+				PERFORM VALIDATE-USER-NAME
+				IF WS-NAME-VALID
+					PERFORM BUILD-GREETING-AND-STORE
+				ELSE
+					DISPLAY "Registro invalido omitido: " UN-NAME
+				END-IF
+				PERFORM READ-UPSTREAM-NAME-RECORD
+			END-PERFORM
+			CLOSE UPSTREAM-NAMES-FILE
+		END-IF.
+
+	READ-UPSTREAM-NAME-RECORD.
+		READ UPSTREAM-NAMES-FILE
+			AT END SET WS-UPSTREAM-EOF TO TRUE
+		END-READ.
+
+	GET-VALID-USER-NAME.
+		SET WS-NAME-INVALID TO TRUE.
+		PERFORM UNTIL WS-NAME-VALID
+			MOVE "¿Cómo te llamas?" TO WS-PROMPT-TEXT
+			CALL "CharConv" USING WS-DEVICE-TYPE WS-PROMPT-TEXT
+			DISPLAY WS-PROMPT-TEXT
+			ACCEPT UserName
+			MOVE Name TO WS-CANDIDATE-NAME
+			PERFORM VALIDATE-USER-NAME
+			IF WS-NAME-INVALID
+				DISPLAY "Nombre invalido, por favor intente de nuevo."
+			END-IF
+		END-PERFORM.
+
+	VALIDATE-USER-NAME.
+		CALL "NameValid" USING WS-CANDIDATE-NAME WS-NAME-VALID-SW.
+
+	BUILD-GREETING-AND-STORE.
+		STRING "Encantado de conocerte " WS-CANDIDATE-NAME
+			DELIMITED BY SIZE INTO WS-GREETING-TEXT.
+		CALL "CharConv" USING WS-DEVICE-TYPE WS-GREETING-TEXT.
+		DISPLAY WS-GREETING-TEXT.
+		PERFORM STORE-CAPTURED-NAME.
+
+	STORE-CAPTURED-NAME.
+		MOVE 'SUCCESS' TO WS-OUTCOME.
+		PERFORM WRITE-USERMAST-RECORD.
+		CALL "AuditLog" USING WS-JOB-NAME WS-OPERATOR-ID WS-OUTCOME.
+
+	WRITE-USERMAST-RECORD.
+		OPEN EXTEND USERMAST-FILE.
+		IF WS-USERMAST-STATUS = "35"
+			CLOSE USERMAST-FILE
+			OPEN OUTPUT USERMAST-FILE
+		END-IF.
+		MOVE FUNCTION CURRENT-DATE TO UM-CAPTURE-TS.
+		MOVE WS-SEQ-NO TO UM-SEQ-NO.
+		MOVE WS-CANDIDATE-NAME TO UM-NAME.
+		WRITE USERMAST-RECORD.
+		IF WS-USERMAST-STATUS NOT = "00"
+			DISPLAY "Error al grabar USERMAST, status " WS-USERMAST-STATUS
+			MOVE 'WRTFAIL' TO WS-OUTCOME
+		ELSE
+			ADD 1 TO WS-SEQ-NO
+		END-IF.
+		CLOSE USERMAST-FILE.
