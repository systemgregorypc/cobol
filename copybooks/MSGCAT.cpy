@@ -0,0 +1,15 @@
+*> Greeting message catalogue, keyed by two-letter language code and
+*> message type (G=generic, P=personalized prefix used when a
+*> visitor name is supplied). Add a new FILLER entry (and bump the
+*> OCCURS count) to onboard a new language without touching
+*> PreDefMsg.cbl itself.
+01 MSG-CATALOGUE-VALUES.
+	05 FILLER PIC X(40) VALUE 'ESG¡Hola de nuevo, Mundo!'.
+	05 FILLER PIC X(40) VALUE 'ENGHello again, World!'.
+	05 FILLER PIC X(40) VALUE 'ESPBienvenido,'.
+	05 FILLER PIC X(40) VALUE 'ENPWelcome,'.
+01 MSG-CATALOGUE REDEFINES MSG-CATALOGUE-VALUES.
+	05 MSG-CAT-ENTRY OCCURS 4 TIMES INDEXED BY MSG-CAT-IDX.
+		10 MC-LANG-CODE		PIC X(02).
+		10 MC-MSG-TYPE		PIC X(01).
+		10 MC-MSG-TEXT		PIC X(37).
