@@ -0,0 +1,5 @@
+*> Device-type codes recognized by CharConv. Kept as a copybook so
+*> every caller uses the same literal codes.
+01 WS-DEVICE-GREEN-SCREEN	PIC X(03) VALUE 'GRN'.
+01 WS-DEVICE-SPOOLED-REPORT	PIC X(03) VALUE 'RPT'.
+01 WS-DEVICE-FILE-EXPORT	PIC X(03) VALUE 'FIL'.
