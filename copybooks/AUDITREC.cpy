@@ -0,0 +1,7 @@
+*> Audit-trail record layout shared by every program that appends to
+*> the AUDITLOG file via the AuditLog subprogram.
+01 AUDIT-RECORD.
+	05 AUD-JOB-NAME		PIC X(08).
+	05 AUD-TIMESTAMP	PIC X(21).
+	05 AUD-OPERATOR-ID	PIC X(08).
+	05 AUD-OUTCOME		PIC X(08).
