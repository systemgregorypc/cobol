@@ -0,0 +1,7 @@
+*> Checkpoint/restart control record: one entry per batch run-id,
+*> recording the last job step that completed successfully so a
+*> failed batch window can be restarted mid-stream.
+01 CKPT-RECORD.
+	05 CKPT-RUN-ID		PIC X(08).
+	05 CKPT-LAST-PROGRAM	PIC X(08).
+	05 CKPT-TIMESTAMP	PIC X(21).
