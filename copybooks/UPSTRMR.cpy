@@ -0,0 +1,6 @@
+*> Upstream pre-loaded visitor name record, one name per line. Wider
+*> than UserInput's interactive 10-byte Name field so a longer
+*> pre-loaded roster name is not truncated before it reaches
+*> USERMAST.
+01 UPSTREAM-NAME-RECORD.
+	05 UN-NAME		PIC X(30).
