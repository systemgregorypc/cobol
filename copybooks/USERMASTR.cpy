@@ -0,0 +1,12 @@
+*> USERMAST master file record layout.
+*> Shared by any program that OPENs the USERMAST file (UserInput,
+*> the roster report, and the USERMAST maintenance transaction).
+*> UM-SEQ-KEY is the unique primary key (capture timestamp plus an
+*> in-run sequence number, since this small shop has no separate
+*> key-counter file). UM-NAME is carried as an alternate key so the
+*> maintenance transaction can look records up by name.
+01 USERMAST-RECORD.
+	05 UM-SEQ-KEY.
+		10 UM-CAPTURE-TS	PIC X(21).
+		10 UM-SEQ-NO		PIC 9(05).
+	05 UM-NAME			PIC X(30).
