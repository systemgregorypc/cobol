@@ -0,0 +1,70 @@
+*> Converts a message's character set at DISPLAY time so accented
+*> text renders correctly on the output device it is headed for.
+*> Our 3270 green-screen sessions and the line-printer spooler only
+*> understand a single-byte codepage, while the catalogue text is
+*> stored as UTF-8, so each 2-byte UTF-8 character in the Latin-1
+*> Supplement range (the accented vowels, N-tilde, inverted ! and ?
+*> used by this catalogue) is re-encoded to its single-byte codepage
+*> equivalent instead of being deleted or folded to plain ASCII - the
+*> accented letter itself is preserved, just re-encoded. File exports
+*> go out untouched since those consumers read UTF-8.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CharConv.
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	COPY CODEPAGE.
+	01 WS-OUT-TEXT		PIC X(80).
+	01 WS-IN-IDX		PIC 9(03).
+	01 WS-OUT-IDX		PIC 9(03).
+	01 WS-BYTE-1		PIC X(01).
+	01 WS-BYTE-2		PIC X(01).
+	01 WS-TRAIL-VALUE	PIC 9(03).
+	01 WS-ORD-OUT		PIC 9(03).
+	LINKAGE SECTION.
+	01 LS-DEVICE-TYPE	PIC X(03).
+	01 LS-TEXT		PIC X(80).
+
+	PROCEDURE DIVISION USING LS-DEVICE-TYPE LS-TEXT.
+	MAIN-PARAGRAPH.
+		EVALUATE LS-DEVICE-TYPE
+			WHEN WS-DEVICE-GREEN-SCREEN
+				PERFORM CONVERT-TO-SINGLE-BYTE-CODEPAGE
+			WHEN WS-DEVICE-SPOOLED-REPORT
+				PERFORM CONVERT-TO-SINGLE-BYTE-CODEPAGE
+			WHEN WS-DEVICE-FILE-EXPORT
+				CONTINUE
+			WHEN OTHER
+				CONTINUE
+		END-EVALUATE.
+		GOBACK.
+
+*> Scans LS-TEXT byte by byte. A UTF-8 lead byte of X"C2" or X"C3"
+*> (the two lead bytes covering U+0080-U+00FF, the Latin-1 Supplement
+*> block) together with its continuation byte is re-encoded to the
+*> single byte that represents the same character in the target
+*> single-byte codepage; every other byte is copied through as-is.
+	CONVERT-TO-SINGLE-BYTE-CODEPAGE.
+		MOVE 1 TO WS-IN-IDX.
+		MOVE 1 TO WS-OUT-IDX.
+		MOVE SPACES TO WS-OUT-TEXT.
+		PERFORM UNTIL WS-IN-IDX > 80
+			MOVE LS-TEXT(WS-IN-IDX:1) TO WS-BYTE-1
+			IF (WS-BYTE-1 = X"C2" OR WS-BYTE-1 = X"C3")
+				AND WS-IN-IDX < 80
+				MOVE LS-TEXT(WS-IN-IDX + 1:1) TO WS-BYTE-2
+				COMPUTE WS-TRAIL-VALUE = FUNCTION ORD(WS-BYTE-2) - 1
+				IF WS-BYTE-1 = X"C2"
+					MOVE WS-TRAIL-VALUE TO WS-ORD-OUT
+				ELSE
+					COMPUTE WS-ORD-OUT = WS-TRAIL-VALUE + 64
+				END-IF
+				MOVE FUNCTION CHAR(WS-ORD-OUT + 1)
+					TO WS-OUT-TEXT(WS-OUT-IDX:1)
+				ADD 2 TO WS-IN-IDX
+			ELSE
+				MOVE WS-BYTE-1 TO WS-OUT-TEXT(WS-OUT-IDX:1)
+				ADD 1 TO WS-IN-IDX
+			END-IF
+			ADD 1 TO WS-OUT-IDX
+		END-PERFORM.
+		MOVE WS-OUT-TEXT TO LS-TEXT.
