@@ -0,0 +1,26 @@
+*> Front-desk kiosk driver: captures the visitor's name and greets
+*> them by name in one continuous run, instead of running UserInput
+*> and PreDefMsg as two unrelated executions.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. MAINMENU.
+	AUTHOR. jose gregorio .
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	01 WS-VISITOR-NAME	PIC X(30).
+	01 WS-LANG-CODE		PIC X(02) VALUE 'ES'.
+	01 WS-DEVICE-TYPE	PIC X(03) VALUE 'GRN'.
+	01 WS-COMMAND-LINE	PIC X(80).
+
+	PROCEDURE DIVISION.
+	MAIN-PARAGRAPH.
+*> A command-line language code (e.g. "EN") lets a kiosk assigned to
+*> a non-Spanish office greet visitors correctly without recompiling;
+*> no argument keeps the original Spanish-default behavior.
+		ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+		IF WS-COMMAND-LINE(1:2) NOT = SPACES
+			MOVE WS-COMMAND-LINE(1:2) TO WS-LANG-CODE
+		END-IF.
+		CALL "UserInputCaptured" USING WS-VISITOR-NAME.
+		CALL "PreDefMsgByName" USING WS-VISITOR-NAME WS-LANG-CODE
+			WS-DEVICE-TYPE.
+		STOP RUN.
