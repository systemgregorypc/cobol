@@ -0,0 +1,118 @@
+*> Daily roster report: reads USERMAST sequentially and prints a
+*> formatted listing of everyone captured, with a run-date heading,
+*> page breaks, a sequence number per line, and an end-of-report
+*> count of records read.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. Roster.
+	AUTHOR. jose gregorio .
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT USERMAST-FILE ASSIGN TO "USERMAST"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS SEQUENTIAL
+			RECORD KEY IS UM-SEQ-KEY
+			ALTERNATE RECORD KEY IS UM-NAME WITH DUPLICATES
+			FILE STATUS IS WS-USERMAST-STATUS.
+		SELECT ROSTER-REPORT-FILE ASSIGN TO "ROSTER.RPT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-REPORT-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD USERMAST-FILE.
+	COPY USERMASTR.
+	FD ROSTER-REPORT-FILE.
+	01 ROSTER-REPORT-LINE	PIC X(80).
+	WORKING-STORAGE SECTION.
+	COPY CODEPAGE.
+	01 WS-USERMAST-STATUS	PIC X(02).
+	01 WS-REPORT-STATUS	PIC X(02).
+	01 WS-EOF-SW		PIC X(01) VALUE 'N'.
+		88 WS-EOF			VALUE 'Y'.
+	01 WS-USERMAST-OPEN-SW	PIC X(01) VALUE 'N'.
+		88 WS-USERMAST-OPEN		VALUE 'Y'.
+	01 WS-RUN-DATE		PIC X(21).
+	01 WS-PAGE-NO		PIC 9(03) VALUE 1.
+	01 WS-LINE-COUNT	PIC 9(02) VALUE 0.
+	01 WS-LINES-PER-PAGE	PIC 9(02) VALUE 20.
+	01 WS-TOTAL-READ	PIC 9(05) VALUE 0.
+	01 WS-DEVICE-TYPE	PIC X(03) VALUE 'RPT'.
+	01 WS-HEADING-LINE	PIC X(80).
+	01 WS-DETAIL-LINE	PIC X(80).
+	01 WS-SEQ-DISPLAY	PIC ZZZZ9.
+
+	PROCEDURE DIVISION.
+	MAIN-PARAGRAPH.
+		PERFORM OPEN-FILES.
+		MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE.
+		PERFORM WRITE-PAGE-HEADING.
+		IF WS-USERMAST-OPEN
+			PERFORM READ-USERMAST-RECORD
+			PERFORM UNTIL WS-EOF
+				IF UM-CAPTURE-TS(1:8) = WS-RUN-DATE(1:8)
+					ADD 1 TO WS-TOTAL-READ
+					PERFORM WRITE-DETAIL-LINE
+				END-IF
+				PERFORM READ-USERMAST-RECORD
+			END-PERFORM
+		END-IF.
+		PERFORM WRITE-END-OF-REPORT.
+		PERFORM CLOSE-FILES.
+		GOBACK.
+
+	OPEN-FILES.
+		OPEN INPUT USERMAST-FILE.
+		IF WS-USERMAST-STATUS = "00"
+			SET WS-USERMAST-OPEN TO TRUE
+		ELSE
+			DISPLAY "USERMAST no disponible, status " WS-USERMAST-STATUS
+				" - se genera reporte sin detalle."
+		END-IF.
+		OPEN OUTPUT ROSTER-REPORT-FILE.
+
+	READ-USERMAST-RECORD.
+		READ USERMAST-FILE NEXT RECORD
+			AT END SET WS-EOF TO TRUE
+		END-READ.
+
+	WRITE-PAGE-HEADING.
+		IF WS-PAGE-NO > 1
+			MOVE SPACES TO ROSTER-REPORT-LINE
+			WRITE ROSTER-REPORT-LINE
+		END-IF.
+		STRING "DAILY VISITOR ROSTER - RUN DATE " WS-RUN-DATE(1:8)
+			"  PAGE " WS-PAGE-NO DELIMITED BY SIZE
+			INTO WS-HEADING-LINE.
+		CALL "CharConv" USING WS-DEVICE-TYPE WS-HEADING-LINE.
+		MOVE WS-HEADING-LINE TO ROSTER-REPORT-LINE.
+		WRITE ROSTER-REPORT-LINE.
+		MOVE "SEQ#   NAME" TO ROSTER-REPORT-LINE.
+		WRITE ROSTER-REPORT-LINE.
+		ADD 1 TO WS-PAGE-NO.
+		MOVE 0 TO WS-LINE-COUNT.
+
+	WRITE-DETAIL-LINE.
+		IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+			PERFORM WRITE-PAGE-HEADING
+		END-IF.
+		MOVE WS-TOTAL-READ TO WS-SEQ-DISPLAY.
+		STRING WS-SEQ-DISPLAY "  " UM-NAME DELIMITED BY SIZE
+			INTO WS-DETAIL-LINE.
+		CALL "CharConv" USING WS-DEVICE-TYPE WS-DETAIL-LINE.
+		MOVE WS-DETAIL-LINE TO ROSTER-REPORT-LINE.
+		WRITE ROSTER-REPORT-LINE.
+		ADD 1 TO WS-LINE-COUNT.
+
+	WRITE-END-OF-REPORT.
+		MOVE SPACES TO ROSTER-REPORT-LINE.
+		WRITE ROSTER-REPORT-LINE.
+		STRING "END OF REPORT - RECORDS READ: " WS-TOTAL-READ
+			DELIMITED BY SIZE INTO WS-DETAIL-LINE.
+		MOVE WS-DETAIL-LINE TO ROSTER-REPORT-LINE.
+		WRITE ROSTER-REPORT-LINE.
+
+	CLOSE-FILES.
+		IF WS-USERMAST-OPEN
+			CLOSE USERMAST-FILE
+		END-IF.
+		CLOSE ROSTER-REPORT-FILE.
