@@ -0,0 +1,40 @@
+*> Appends one record to the shared compliance audit log, recording
+*> which job ran, when, under which operator ID, and the outcome.
+*> CALLed by every program in this system before it terminates.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. AuditLog.
+	AUTHOR. jose gregorio .
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-AUDIT-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD AUDIT-LOG-FILE.
+	01 AUDIT-LOG-LINE	PIC X(80).
+	WORKING-STORAGE SECTION.
+	COPY AUDITREC.
+	01 WS-AUDIT-STATUS	PIC X(02).
+	LINKAGE SECTION.
+	01 LS-JOB-NAME		PIC X(08).
+	01 LS-OPERATOR-ID	PIC X(08).
+	01 LS-OUTCOME		PIC X(08).
+
+	PROCEDURE DIVISION USING LS-JOB-NAME LS-OPERATOR-ID LS-OUTCOME.
+	MAIN-PARAGRAPH.
+		OPEN EXTEND AUDIT-LOG-FILE.
+		IF WS-AUDIT-STATUS = "35"
+			CLOSE AUDIT-LOG-FILE
+			OPEN OUTPUT AUDIT-LOG-FILE
+		END-IF.
+		MOVE LS-JOB-NAME TO AUD-JOB-NAME.
+		MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+		MOVE LS-OPERATOR-ID TO AUD-OPERATOR-ID.
+		MOVE LS-OUTCOME TO AUD-OUTCOME.
+		STRING AUD-JOB-NAME " " AUD-TIMESTAMP " " AUD-OPERATOR-ID " "
+			AUD-OUTCOME DELIMITED BY SIZE INTO AUDIT-LOG-LINE.
+		WRITE AUDIT-LOG-LINE.
+		CLOSE AUDIT-LOG-FILE.
+		GOBACK.
