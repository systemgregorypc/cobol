@@ -0,0 +1,74 @@
+*> Reads and updates the RESTCTL checkpoint/restart control file on
+*> behalf of a batch driver (BATCHRUN), one record per run-id, so a
+*> failed batch window can resume after the last completed step
+*> instead of reprocessing the whole chain.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CkptCtl.
+	AUTHOR. jose gregorio .
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT RESTART-CTL-FILE ASSIGN TO "RESTCTL"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CKPT-RUN-ID
+			FILE STATUS IS WS-RESTCTL-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD RESTART-CTL-FILE.
+	COPY CKPTREC.
+	WORKING-STORAGE SECTION.
+	01 WS-RESTCTL-STATUS	PIC X(02).
+	LINKAGE SECTION.
+	01 LS-FUNCTION		PIC X(05).
+		88 LS-FUNCTION-WRITE	VALUE 'WRITE'.
+		88 LS-FUNCTION-READ	VALUE 'READ'.
+	01 LS-RUN-ID		PIC X(08).
+	01 LS-PROGRAM-NAME	PIC X(08).
+	01 LS-FOUND-SW		PIC X(01).
+		88 LS-FOUND		VALUE 'Y'.
+		88 LS-NOT-FOUND		VALUE 'N'.
+
+	PROCEDURE DIVISION USING LS-FUNCTION LS-RUN-ID LS-PROGRAM-NAME
+		LS-FOUND-SW.
+	MAIN-PARAGRAPH.
+		PERFORM OPEN-RESTART-CTL-FILE.
+		EVALUATE TRUE
+			WHEN LS-FUNCTION-WRITE
+				PERFORM WRITE-CHECKPOINT
+			WHEN LS-FUNCTION-READ
+				PERFORM READ-CHECKPOINT
+		END-EVALUATE.
+		CLOSE RESTART-CTL-FILE.
+		GOBACK.
+
+	OPEN-RESTART-CTL-FILE.
+		OPEN I-O RESTART-CTL-FILE.
+		IF WS-RESTCTL-STATUS = "35"
+			OPEN OUTPUT RESTART-CTL-FILE
+			CLOSE RESTART-CTL-FILE
+			OPEN I-O RESTART-CTL-FILE
+		END-IF.
+
+	READ-CHECKPOINT.
+		MOVE LS-RUN-ID TO CKPT-RUN-ID.
+		READ RESTART-CTL-FILE
+			INVALID KEY
+				SET LS-NOT-FOUND TO TRUE
+			NOT INVALID KEY
+				SET LS-FOUND TO TRUE
+				MOVE CKPT-LAST-PROGRAM TO LS-PROGRAM-NAME
+		END-READ.
+
+	WRITE-CHECKPOINT.
+		MOVE LS-RUN-ID TO CKPT-RUN-ID.
+		READ RESTART-CTL-FILE
+			INVALID KEY
+				MOVE LS-PROGRAM-NAME TO CKPT-LAST-PROGRAM
+				MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+				WRITE CKPT-RECORD
+			NOT INVALID KEY
+				MOVE LS-PROGRAM-NAME TO CKPT-LAST-PROGRAM
+				MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+				REWRITE CKPT-RECORD
+		END-READ.
