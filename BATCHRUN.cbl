@@ -0,0 +1,73 @@
+*> Batch driver that chains UserInput, PreDefMsg, and the roster
+*> report into one run, checkpointing after each step via CkptCtl so
+*> a failed batch window can be restarted mid-stream instead of
+*> reprocessing everything (and re-prompting visitors who already
+*> checked in).
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. BATCHRUN.
+	AUTHOR. jose gregorio .
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	01 WS-STEP-NAMES.
+		05 FILLER PIC X(08) VALUE 'USERINPT'.
+		05 FILLER PIC X(08) VALUE 'PREDFMSG'.
+		05 FILLER PIC X(08) VALUE 'ROSTER'.
+	01 WS-STEP-TABLE REDEFINES WS-STEP-NAMES.
+		05 WS-STEP-NAME OCCURS 3 TIMES PIC X(08).
+	01 WS-STEP-COUNT	PIC 9(02) VALUE 3.
+	01 WS-RUN-ID		PIC X(08).
+	01 WS-LAST-PROGRAM	PIC X(08) VALUE SPACES.
+	01 WS-FOUND-SW		PIC X(01).
+	01 WS-FUNCTION		PIC X(05).
+	01 WS-START-IDX		PIC 9(02) VALUE 1.
+	01 WS-IDX		PIC 9(02).
+	01 WS-VISITOR-NAME	PIC X(30).
+	01 WS-LANG-CODE		PIC X(02) VALUE 'ES'.
+	01 WS-DEVICE-TYPE	PIC X(03) VALUE 'GRN'.
+	01 WS-COMMAND-LINE	PIC X(80).
+
+	PROCEDURE DIVISION.
+	MAIN-PARAGRAPH.
+*> A command-line language code (e.g. "EN") lets this chain greet a
+*> non-Spanish office's visitors without recompiling; no argument
+*> keeps the original Spanish-default behavior.
+		ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+		IF WS-COMMAND-LINE(1:2) NOT = SPACES
+			MOVE WS-COMMAND-LINE(1:2) TO WS-LANG-CODE
+		END-IF.
+		DISPLAY "Run-ID para esta cadena de lotes:".
+		ACCEPT WS-RUN-ID.
+		MOVE 'READ' TO WS-FUNCTION.
+		CALL "CkptCtl" USING WS-FUNCTION WS-RUN-ID WS-LAST-PROGRAM
+			WS-FOUND-SW.
+		PERFORM DETERMINE-START-STEP.
+		PERFORM VARYING WS-IDX FROM WS-START-IDX BY 1
+			UNTIL WS-IDX > WS-STEP-COUNT
+			PERFORM RUN-STEP
+		END-PERFORM.
+		STOP RUN.
+
+	DETERMINE-START-STEP.
+		MOVE 1 TO WS-START-IDX.
+		IF WS-FOUND-SW = 'Y'
+			PERFORM VARYING WS-IDX FROM 1 BY 1
+				UNTIL WS-IDX > WS-STEP-COUNT
+				IF WS-STEP-NAME(WS-IDX) = WS-LAST-PROGRAM
+					COMPUTE WS-START-IDX = WS-IDX + 1
+				END-IF
+			END-PERFORM
+		END-IF.
+
+	RUN-STEP.
+		EVALUATE WS-STEP-NAME(WS-IDX)
+			WHEN 'USERINPT'
+				CALL "UserInputCaptured" USING WS-VISITOR-NAME
+			WHEN 'PREDFMSG'
+				CALL "PreDefMsgByName" USING WS-VISITOR-NAME
+					WS-LANG-CODE WS-DEVICE-TYPE
+			WHEN 'ROSTER'
+				CALL "Roster"
+		END-EVALUATE.
+		MOVE 'WRITE' TO WS-FUNCTION.
+		CALL "CkptCtl" USING WS-FUNCTION WS-RUN-ID
+			WS-STEP-NAME(WS-IDX) WS-FOUND-SW.
